@@ -8,13 +8,7 @@ configuration section.
 
 data division.
 working-storage section.
-01 RouteTimeTable.
-    02 StationNames occurs 13 times indexed by StationIndex.
-        03 StationName pic x(20).
-    02 Trains occurs 3 times.
-        03 TrainTimes occurs 13 times.
-            04 TrainTimeHH pic 99.
-            04 TrainTimeMM pic 99.
+copy RouteTimeTable.
 
 01 StartStationIndex pic 99.
 01 EndStationIndex pic 99.
@@ -26,36 +20,65 @@ working-storage section.
     02 EndTimeHH pic 99.
     02 EndTimeMM pic 99.
 
-01 JourneyDurations occurs 3 times.
+01 JourneyDurations occurs 40 times.
     02 JourneyInMinutes pic 999.
 01 ShortestJourneyInMinutes pic 999 value 999.
 01 ThisJourneyInMinutes pic 999 value zero.
+01 filler pic 9 binary.
+    88 StartStationKnown value 1 when set to false is 0.
+01 filler pic 9 binary.
+    88 EndStationKnown value 1 when set to false is 0.
+01 NoArrivalTimeForLog pic 9999 value zero.
+01 AuditFunctionName pic x(28) value "FastestTrainBetween".
 
 linkage section.
+copy JourneyStatusCodes.
 01 TimeTable pic x any length.
 01 StartStationName pic x any length.
 01 EndStationName pic x any length.
 01 FastestTrain pic 9999 value zero.
 
-procedure division using TimeTable, StartStationName, EndStationName returning FastestTrain.
+procedure division using TimeTable, StartStationName, EndStationName,
+        JourneyStatusCode returning FastestTrain.
 Main section.
+    move zero to JourneyStatusCode
+    move zero to FastestTrain
+    move 999 to ShortestJourneyInMinutes
     move TimeTable to RouteTimeTable
 
+    set StartStationKnown to false
     set StationIndex to 1
     search StationNames
-        at end display "Start station not found"
+        at end continue
         when StationName(StationIndex) is equal to StartStationName
             set StartStationIndex to StationIndex
+            set StartStationKnown to true
     end-search
 
+    set EndStationKnown to false
     set StationIndex to 1
     search StationNames
-        at end display "End station not found"
+        at end continue
         when StationName(StationIndex) is equal to EndStationName
             set EndStationIndex to StationIndex
+            set EndStationKnown to true
     end-search
 
-    perform with test after varying Train from 1 by 1 until Train is equal to 3
+    if not StartStationKnown
+        set StartStationNotFound to true
+        call "LogJourneyEnquiry" using AuditFunctionName, StartStationName,
+                EndStationName, NoArrivalTimeForLog, FastestTrain, JourneyStatusCode
+        goback
+    end-if
+
+    if not EndStationKnown
+        set EndStationNotFound to true
+        call "LogJourneyEnquiry" using AuditFunctionName, StartStationName,
+                EndStationName, NoArrivalTimeForLog, FastestTrain, JourneyStatusCode
+        goback
+    end-if
+
+    perform with test after varying Train from 1 by 1 until Train is equal to TrainCount
         compute ThisJourneyInMinutes = 
            (TrainTimeHH(Train, EndStationIndex) * 60 + TrainTimeMM(Train, EndStationIndex))
             - (TrainTimeHH(Train, StartStationIndex) * 60 + TrainTimeMM(Train, StartStationIndex))
@@ -65,6 +88,9 @@ Main section.
         end-if
     end-perform
 
+    call "LogJourneyEnquiry" using AuditFunctionName, StartStationName,
+            EndStationName, NoArrivalTimeForLog, FastestTrain, JourneyStatusCode
+
     goback.
 
 end function FastestTrainBetween.
