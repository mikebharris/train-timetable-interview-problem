@@ -0,0 +1,78 @@
+identification division.
+program-id. LoadBlackoutTable.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic.
+input-output section.
+    file-control.
+        select BlackoutFile assign to "BLACKOUT"
+            organization is line sequential
+            file status is BlackoutFileStatus.
+
+data division.
+file section.
+fd BlackoutFile.
+copy BlackoutRecord.
+
+working-storage section.
+01 BlackoutFileStatus pic xx.
+    88 BlackoutFileOk value "00".
+
+01 filler pic 9 binary.
+    88 BlackoutFileAtEnd value 1 when set to false is 0.
+
+linkage section.
+copy BlackoutTable.
+01 LoadStatusCode pic 99 value zero.
+    88 LoadedOk value 0.
+
+procedure division using BlackoutTable, LoadStatusCode.
+Main section.
+    move zero to BlackoutCount
+    move zero to LoadStatusCode
+
+    *> no blackout file today is not an error - it just means nothing
+    *> is currently suspended, same as a bank-holiday file with no
+    *> entry for today's date
+    open input BlackoutFile
+    if not BlackoutFileOk
+        goback
+    end-if
+
+    perform ReadNextBlackoutRecord
+
+    perform until BlackoutFileAtEnd
+        perform StoreBlackout
+        perform ReadNextBlackoutRecord
+    end-perform
+
+    close BlackoutFile
+    goback.
+
+ReadNextBlackoutRecord section.
+    read BlackoutFile
+        at end set BlackoutFileAtEnd to true
+    end-read
+    .
+
+StoreBlackout section.
+    if BlackoutCount is less than 20
+        add 1 to BlackoutCount
+        move BL-StartStationName of BlackoutRecord
+            to BL-StartStationName of Blackouts(BlackoutCount)
+        move BL-EndStationName of BlackoutRecord
+            to BL-EndStationName of Blackouts(BlackoutCount)
+        move BL-FromDate of BlackoutRecord
+            to BL-FromDate of Blackouts(BlackoutCount)
+        move BL-ToDate of BlackoutRecord
+            to BL-ToDate of Blackouts(BlackoutCount)
+        move BL-ReplacementDurationMinutes of BlackoutRecord
+            to BL-ReplacementDurationMinutes of Blackouts(BlackoutCount)
+        move BL-ReplacementDescription of BlackoutRecord
+            to BL-ReplacementDescription of Blackouts(BlackoutCount)
+    end-if
+    .
+
+end program LoadBlackoutTable.
