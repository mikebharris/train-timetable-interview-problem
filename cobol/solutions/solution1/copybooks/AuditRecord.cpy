@@ -0,0 +1,12 @@
+*> AuditRecord.cpy
+*> One entry in the journey-enquiry audit trail - who asked what and
+*> what we told them, so there is a record to go back to if a
+*> passenger later disputes the information given.
+01 AuditRecord.
+    02 AU-Timestamp pic x(14).
+    02 AU-FunctionName pic x(28).
+    02 AU-StartStationName pic x(20).
+    02 AU-EndStationName pic x(20).
+    02 AU-ArriveAtStationTime pic 9999.
+    02 AU-Result pic 9999.
+    02 AU-StatusCode pic 99.
