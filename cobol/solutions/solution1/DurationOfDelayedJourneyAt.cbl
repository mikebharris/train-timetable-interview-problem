@@ -0,0 +1,114 @@
+identification division.
+function-id. DurationOfDelayedJourneyAt.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic.
+
+data division.
+working-storage section.
+copy RouteTimeTable.
+copy DelayTable.
+
+01 StartStationIndex pic 99.
+01 EndStationIndex pic 99.
+01 Train pic 9999.
+01 StartTime.
+    02 StartTimeHH pic 99.
+    02 StartTimeMM pic 99.
+01 EndTime.
+    02 EndTimeHH pic 99.
+    02 EndTimeMM pic 99.
+01 EndTimeInMinutes pic 9999.
+01 filler pic 9 binary.
+    88 TrainFound value 1 when set to false is 0.
+01 filler pic 9 binary.
+    88 StartStationKnown value 1 when set to false is 0.
+01 filler pic 9 binary.
+    88 EndStationKnown value 1 when set to false is 0.
+
+linkage section.
+copy JourneyStatusCodes.
+01 TimeTable pic x any length.
+01 TodaysDelays pic x any length.
+01 ArriveAtStationTime pic 9999.
+01 StartStationName pic x any length.
+01 EndStationName pic x any length.
+01 ExpectedArrivalTime pic 9999 value zero.
+01 JourneyDuration pic 999 value zero.
+
+procedure division using TimeTable, TodaysDelays, ArriveAtStationTime, StartStationName,
+        EndStationName, ExpectedArrivalTime, JourneyStatusCode returning JourneyDuration.
+Main section.
+    move zero to JourneyStatusCode
+    move zero to JourneyDuration
+    move zero to ExpectedArrivalTime
+    move TimeTable to RouteTimeTable
+    move TodaysDelays to DelayTable
+
+    set StartStationKnown to false
+    set StationIndex to 1
+    search StationNames
+        at end continue
+        when StationName(StationIndex) is equal to StartStationName
+            set StartStationIndex to StationIndex
+            set StartStationKnown to true
+    end-search
+
+    set EndStationKnown to false
+    set StationIndex to 1
+    search StationNames
+        at end continue
+        when StationName(StationIndex) is equal to EndStationName
+            set EndStationIndex to StationIndex
+            set EndStationKnown to true
+    end-search
+
+    if not StartStationKnown
+        set StartStationNotFound to true
+        goback
+    end-if
+
+    if not EndStationKnown
+        set EndStationNotFound to true
+        goback
+    end-if
+
+    move zero to StartTime
+    move zero to EndTime
+    set TrainFound to false
+    perform with test after varying Train from 1 by 1 until TrainFound or Train is equal to TrainCount
+        if TrainTimes(Train, StartStationIndex) is greater than or equal to ArriveAtStationTime then
+            move TrainTimes(Train, StartStationIndex) to StartTime
+            move TrainTimes(Train, EndStationIndex) to EndTime
+            set TrainFound to true
+        end-if
+    end-perform
+
+    if not TrainFound
+        set TrainNotFound to true
+        goback
+    end-if
+
+    if StartTime is greater than ArriveAtStationTime then
+        move ArriveAtStationTime to StartTime
+    end-if
+
+    *> apply today's actual running before working out the arrival hour,
+    *> so a delay that pushes a train's arrival past midnight is still
+    *> handled by the existing rollover below
+    compute EndTimeInMinutes = (EndTimeHH * 60 + EndTimeMM) + StationDelayMinutes(Train, EndStationIndex)
+    compute EndTimeHH = EndTimeInMinutes / 60
+    compute EndTimeMM = EndTimeInMinutes - (EndTimeHH * 60)
+
+    if EndTimeHH is less than StartTimeHH then
+        add 24 to EndTimeHH
+    end-if
+
+    compute JourneyDuration = (EndTimeHH * 60 + EndTimeMM) - (StartTimeHH * 60 + StartTimeMM)
+    compute ExpectedArrivalTime = EndTimeHH * 100 + EndTimeMM
+
+    goback.
+
+end function DurationOfDelayedJourneyAt.
