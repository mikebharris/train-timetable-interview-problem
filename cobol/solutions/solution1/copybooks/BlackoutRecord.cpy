@@ -0,0 +1,12 @@
+*> BlackoutRecord.cpy
+*> One engineering-works/blackout notice off the master blackout file -
+*> a station pair, the date range over which the normal train service
+*> is suspended, and what to tell a passenger asking about that leg in
+*> the meantime: how long the replacement takes and what it's called.
+01 BlackoutRecord.
+    02 BL-StartStationName pic x(20).
+    02 BL-EndStationName pic x(20).
+    02 BL-FromDate pic 9(08).
+    02 BL-ToDate pic 9(08).
+    02 BL-ReplacementDurationMinutes pic 999.
+    02 BL-ReplacementDescription pic x(20).
