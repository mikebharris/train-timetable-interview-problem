@@ -0,0 +1,166 @@
+identification division.
+program-id. NightlyJourneyBatch.
+
+environment division.
+configuration section.
+    repository.
+        function DurationOfJourneyStartingAt
+        function FastestTrainBetween
+        function all intrinsic.
+input-output section.
+    file-control.
+        select JourneyRequestFile assign to "JOURNEYREQ"
+            organization is line sequential
+            file status is JourneyRequestFileStatus.
+        select JourneyResultFile assign to "JOURNEYRES"
+            organization is line sequential
+            file status is JourneyResultFileStatus.
+        select CheckpointFile assign to "JOURNEYCKPT"
+            organization is line sequential
+            file status is CheckpointFileStatus.
+
+data division.
+file section.
+fd JourneyRequestFile.
+copy JourneyRequestRecord.
+
+fd JourneyResultFile.
+copy JourneyResultRecord.
+
+fd CheckpointFile.
+01 CheckpointRecord pic 9(06).
+
+working-storage section.
+copy RouteTimeTable.
+copy JourneyStatusCodes.
+
+01 JourneyRequestFileStatus pic xx.
+    88 JourneyRequestFileOk value "00".
+
+01 filler pic 9 binary.
+    88 JourneyRequestFileAtEnd value 1 when set to false is 0.
+
+01 JourneyResultFileStatus pic xx.
+    88 JourneyResultFileOk value "00".
+
+01 CheckpointFileStatus pic xx.
+    88 CheckpointFileOk value "00".
+
+01 LoadStatusCode pic 99.
+    88 LoadedOk value 0.
+
+01 TodaysDate pic 9(08).
+
+01 RequestsAlreadyProcessed pic 9(06) value zero.
+01 RequestNumber pic 9(06) value zero.
+01 SkipCount pic 9(06) value zero.
+01 JourneyDuration pic 999.
+01 ArrivalDate pic 9(08).
+01 FastestTrain pic 9999.
+
+procedure division.
+Main section.
+    move function current-date(1:8) to TodaysDate
+    call "LoadRouteTimeTable" using RouteTimeTable, TodaysDate, LoadStatusCode
+    if not LoadedOk
+        display "Nightly journey batch: could not load today's timetable, status " LoadStatusCode
+        stop run
+    end-if
+
+    perform ReadCheckpoint
+
+    open input JourneyRequestFile
+    if not JourneyRequestFileOk
+        display "Nightly journey batch: could not open the request queue"
+        stop run
+    end-if
+
+    perform SkipAlreadyProcessedRequests
+
+    if RequestsAlreadyProcessed is greater than zero
+        open extend JourneyResultFile
+    else
+        open output JourneyResultFile
+    end-if
+    if not JourneyResultFileOk
+        display "Nightly journey batch: could not open the results file"
+        stop run
+    end-if
+
+    move RequestsAlreadyProcessed to RequestNumber
+
+    perform ReadNextRequest
+
+    perform until JourneyRequestFileAtEnd
+        add 1 to RequestNumber
+        perform ProcessRequest
+        perform WriteCheckpoint
+        perform ReadNextRequest
+    end-perform
+
+    close JourneyRequestFile
+    close JourneyResultFile
+    stop run.
+
+ReadCheckpoint section.
+    *> no checkpoint file yet means this is the first run of the batch -
+    *> that's not an error, we just start from request one
+    move zero to RequestsAlreadyProcessed
+    open input CheckpointFile
+    if CheckpointFileOk
+        read CheckpointFile
+            at end continue
+            not at end move CheckpointRecord to RequestsAlreadyProcessed
+        end-read
+        close CheckpointFile
+    end-if
+    .
+
+SkipAlreadyProcessedRequests section.
+    perform ReadNextRequest
+        varying SkipCount from 1 by 1 until SkipCount is greater than RequestsAlreadyProcessed
+    .
+
+ReadNextRequest section.
+    if not JourneyRequestFileAtEnd
+        read JourneyRequestFile
+            at end set JourneyRequestFileAtEnd to true
+        end-read
+    end-if
+    .
+
+ProcessRequest section.
+    move JQ-StartStationName to JR-StartStationName
+    move JQ-EndStationName to JR-EndStationName
+    move JQ-ArriveAtStationTime to JR-ArriveAtStationTime
+
+    move DurationOfJourneyStartingAt(RouteTimeTable, JQ-ArriveAtStationTime,
+            JQ-StartStationName, JQ-EndStationName, TodaysDate, ArrivalDate,
+            JourneyStatusCode) to JourneyDuration
+    move JourneyDuration to JR-JourneyDuration
+    move ArrivalDate to JR-ArrivalDate
+    move JourneyStatusCode to JR-StatusCode
+
+    if JourneyStatusOk
+        move FastestTrainBetween(RouteTimeTable, JQ-StartStationName,
+                JQ-EndStationName, JourneyStatusCode) to FastestTrain
+        move FastestTrain to JR-FastestTrainTime
+    else
+        move zero to JR-FastestTrainTime
+    end-if
+
+    write JourneyResultRecord
+    .
+
+WriteCheckpoint section.
+    move RequestNumber to CheckpointRecord
+    open output CheckpointFile
+    if not CheckpointFileOk
+        display "Nightly journey batch: could not open the checkpoint file"
+        stop run
+    end-if
+    write CheckpointRecord
+    close CheckpointFile
+    .
+
+end program NightlyJourneyBatch.
