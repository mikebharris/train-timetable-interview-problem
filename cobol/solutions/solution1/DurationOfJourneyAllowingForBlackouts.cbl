@@ -0,0 +1,66 @@
+identification division.
+function-id. DurationOfJourneyAllowingForBlackouts.
+
+environment division.
+configuration section.
+    repository.
+        function DurationOfJourneyStartingAt
+        function all intrinsic.
+
+data division.
+working-storage section.
+copy BlackoutTable.
+
+01 filler pic 9 binary.
+    88 BlackoutFound value 1 when set to false is 0.
+
+01 AuditResult pic 9999.
+01 AuditFunctionName pic x(28) value "DurationAllowingBlackouts".
+
+linkage section.
+copy JourneyStatusCodes.
+01 TimeTable pic x any length.
+01 TodaysBlackouts pic x any length.
+01 ArriveAtStationTime pic 9999.
+01 StartStationName pic x any length.
+01 EndStationName pic x any length.
+01 DepartureDate pic 9(08).
+01 ArrivalDate pic 9(08) value zero.
+01 ReplacementDescription pic x(20) value spaces.
+01 JourneyDuration pic 999 value zero.
+
+procedure division using TimeTable, TodaysBlackouts, ArriveAtStationTime, StartStationName,
+        EndStationName, DepartureDate, ArrivalDate, ReplacementDescription,
+        JourneyStatusCode returning JourneyDuration.
+Main section.
+    move zero to JourneyStatusCode
+    move zero to JourneyDuration
+    move DepartureDate to ArrivalDate
+    move spaces to ReplacementDescription
+    move TodaysBlackouts to BlackoutTable
+
+    set BlackoutFound to false
+    set BlackoutIndex to 1
+    search Blackouts
+        at end continue
+        when StartStationName is equal to BL-StartStationName(BlackoutIndex)
+            and EndStationName is equal to BL-EndStationName(BlackoutIndex)
+            and DepartureDate is greater than or equal to BL-FromDate(BlackoutIndex)
+            and DepartureDate is less than or equal to BL-ToDate(BlackoutIndex)
+                set BlackoutFound to true
+    end-search
+
+    if BlackoutFound
+        move BL-ReplacementDurationMinutes(BlackoutIndex) to JourneyDuration
+        move BL-ReplacementDescription(BlackoutIndex) to ReplacementDescription
+        move JourneyDuration to AuditResult
+        call "LogJourneyEnquiry" using AuditFunctionName, StartStationName,
+                EndStationName, ArriveAtStationTime, AuditResult, JourneyStatusCode
+    else
+        move DurationOfJourneyStartingAt(TimeTable, ArriveAtStationTime, StartStationName,
+                EndStationName, DepartureDate, ArrivalDate, JourneyStatusCode) to JourneyDuration
+    end-if
+
+    goback.
+
+end function DurationOfJourneyAllowingForBlackouts.
