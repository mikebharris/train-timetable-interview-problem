@@ -0,0 +1,45 @@
+identification division.
+function-id. FormationForTrain.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic.
+
+data division.
+working-storage section.
+copy RouteTimeTable.
+
+linkage section.
+copy JourneyStatusCodes.
+01 TimeTable pic x any length.
+01 TrainNumber pic 9999.
+01 ReturnedFirstClassCoaches pic 99 value zero.
+01 ReturnedStandardClassCoaches pic 99 value zero.
+01 ReturnedCateringAvailable pic x value "N".
+01 ReturnedNumberOfCoaches pic 99 value zero.
+
+procedure division using TimeTable, TrainNumber, ReturnedFirstClassCoaches,
+        ReturnedStandardClassCoaches, ReturnedCateringAvailable, JourneyStatusCode
+        returning ReturnedNumberOfCoaches.
+Main section.
+    move zero to JourneyStatusCode
+    move zero to ReturnedNumberOfCoaches
+    move zero to ReturnedFirstClassCoaches
+    move zero to ReturnedStandardClassCoaches
+    move "N" to ReturnedCateringAvailable
+    move TimeTable to RouteTimeTable
+
+    if TrainNumber is greater than TrainCount or TrainNumber is less than 1
+        set TrainNotFound to true
+        goback
+    end-if
+
+    move NumberOfCoaches(TrainNumber) to ReturnedNumberOfCoaches
+    move FirstClassCoaches(TrainNumber) to ReturnedFirstClassCoaches
+    move StandardClassCoaches(TrainNumber) to ReturnedStandardClassCoaches
+    move CateringAvailable(TrainNumber) to ReturnedCateringAvailable
+
+    goback.
+
+end function FormationForTrain.
