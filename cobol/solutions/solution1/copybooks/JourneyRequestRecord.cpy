@@ -0,0 +1,8 @@
+*> JourneyRequestRecord.cpy
+*> One overnight enquiry queued for the nightly batch run - the same
+*> three things a passenger gives us at the enquiry desk: where from,
+*> where to, and what time they want to be at the departure station.
+01 JourneyRequestRecord.
+    02 JQ-StartStationName pic x(20).
+    02 JQ-EndStationName pic x(20).
+    02 JQ-ArriveAtStationTime pic x(04).
