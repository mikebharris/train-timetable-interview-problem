@@ -0,0 +1,8 @@
+*> DelayTable.cpy
+*> Today's actual running, as minutes late reported for a train at a
+*> calling point. Held in the same Train/Station shape as
+*> RouteTimeTable so the two line up occurrence-for-occurrence. Zero
+*> means running to time.
+01 DelayTable.
+    02 TrainDelays occurs 40 times.
+        03 StationDelayMinutes occurs 13 times pic 999.
