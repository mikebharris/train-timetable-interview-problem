@@ -0,0 +1,218 @@
+identification division.
+function-id. DurationOfInterchangeJourney.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic.
+
+data division.
+working-storage section.
+copy RouteTimeTable
+    replacing ==RouteTimeTable==  by ==FirstLegRouteTimeTable==
+              ==StationCount==    by ==FirstLegStationCount==
+              ==TrainCount==      by ==FirstLegTrainCount==
+              ==StationNames==    by ==FirstLegStationNames==
+              ==StationName==     by ==FirstLegStationName==
+              ==StationIndex==    by ==FirstLegStationIndex==
+              ==Trains==          by ==FirstLegTrains==
+              ==TrainTimes==      by ==FirstLegTrainTimes==
+              ==TrainTimeHH==     by ==FirstLegTrainTimeHH==
+              ==TrainTimeMM==     by ==FirstLegTrainTimeMM==
+              ==TrainIndex==      by ==FirstLegTrainIndex==.
+copy RouteTimeTable
+    replacing ==RouteTimeTable==  by ==SecondLegRouteTimeTable==
+              ==StationCount==    by ==SecondLegStationCount==
+              ==TrainCount==      by ==SecondLegTrainCount==
+              ==StationNames==    by ==SecondLegStationNames==
+              ==StationName==     by ==SecondLegStationName==
+              ==StationIndex==    by ==SecondLegStationIndex==
+              ==Trains==          by ==SecondLegTrains==
+              ==TrainTimes==      by ==SecondLegTrainTimes==
+              ==TrainTimeHH==     by ==SecondLegTrainTimeHH==
+              ==TrainTimeMM==     by ==SecondLegTrainTimeMM==
+              ==TrainIndex==      by ==SecondLegTrainIndex==.
+
+01 FirstLegStartStationIndex pic 99.
+01 FirstLegInterchangeIndex pic 99.
+01 SecondLegInterchangeIndex pic 99.
+01 SecondLegEndStationIndex pic 99.
+
+01 FirstLegTrain pic 9999.
+01 FirstLegDepartTime.
+    02 FirstLegDepartHH pic 99.
+    02 FirstLegDepartMM pic 99.
+01 FirstLegArrivalTime.
+    02 FirstLegArrivalHH pic 99.
+    02 FirstLegArrivalMM pic 99.
+
+01 SecondLegTrain pic 9999.
+01 SecondLegDepartTime.
+    02 SecondLegDepartHH pic 99.
+    02 SecondLegDepartMM pic 99.
+01 SecondLegArrivalTime.
+    02 SecondLegArrivalHH pic 99.
+    02 SecondLegArrivalMM pic 99.
+
+01 filler pic 9 binary.
+    88 FirstLegTrainFound value 1 when set to false is 0.
+01 filler pic 9 binary.
+    88 SecondLegTrainFound value 1 when set to false is 0.
+01 filler pic 9 binary.
+    88 FirstLegCrossesMidnight value 1 when set to false is 0.
+01 filler pic 9 binary.
+    88 StartStationKnown value 1 when set to false is 0.
+01 filler pic 9 binary.
+    88 FirstLegInterchangeKnown value 1 when set to false is 0.
+01 filler pic 9 binary.
+    88 SecondLegInterchangeKnown value 1 when set to false is 0.
+01 filler pic 9 binary.
+    88 EndStationKnown value 1 when set to false is 0.
+
+linkage section.
+copy JourneyStatusCodes.
+01 FirstLegTimeTable pic x any length.
+01 SecondLegTimeTable pic x any length.
+01 ArriveAtStationTime pic 9999.
+01 StartStationName pic x any length.
+01 InterchangeStationName pic x any length.
+01 EndStationName pic x any length.
+01 ConnectionWaitInMinutes pic 999 value zero.
+01 JourneyDuration pic 999 value zero.
+
+procedure division using FirstLegTimeTable, SecondLegTimeTable, ArriveAtStationTime,
+        StartStationName, InterchangeStationName, EndStationName, ConnectionWaitInMinutes,
+        JourneyStatusCode returning JourneyDuration.
+Main section.
+    move zero to JourneyStatusCode
+    move zero to JourneyDuration
+    move zero to ConnectionWaitInMinutes
+    move FirstLegTimeTable to FirstLegRouteTimeTable
+    move SecondLegTimeTable to SecondLegRouteTimeTable
+
+    set StartStationKnown to false
+    set FirstLegStationIndex to 1
+    search FirstLegStationNames
+        at end continue
+        when FirstLegStationName(FirstLegStationIndex) is equal to StartStationName
+            set FirstLegStartStationIndex to FirstLegStationIndex
+            set StartStationKnown to true
+    end-search
+
+    set FirstLegInterchangeKnown to false
+    set FirstLegStationIndex to 1
+    search FirstLegStationNames
+        at end continue
+        when FirstLegStationName(FirstLegStationIndex) is equal to InterchangeStationName
+            set FirstLegInterchangeIndex to FirstLegStationIndex
+            set FirstLegInterchangeKnown to true
+    end-search
+
+    set SecondLegInterchangeKnown to false
+    set SecondLegStationIndex to 1
+    search SecondLegStationNames
+        at end continue
+        when SecondLegStationName(SecondLegStationIndex) is equal to InterchangeStationName
+            set SecondLegInterchangeIndex to SecondLegStationIndex
+            set SecondLegInterchangeKnown to true
+    end-search
+
+    set EndStationKnown to false
+    set SecondLegStationIndex to 1
+    search SecondLegStationNames
+        at end continue
+        when SecondLegStationName(SecondLegStationIndex) is equal to EndStationName
+            set SecondLegEndStationIndex to SecondLegStationIndex
+            set EndStationKnown to true
+    end-search
+
+    if not StartStationKnown
+        set StartStationNotFound to true
+        goback
+    end-if
+
+    if not EndStationKnown
+        set EndStationNotFound to true
+        goback
+    end-if
+
+    if not FirstLegInterchangeKnown or not SecondLegInterchangeKnown
+        set InterchangeStationNotFound to true
+        goback
+    end-if
+
+    move zero to FirstLegDepartTime
+    move zero to FirstLegArrivalTime
+    perform FindFirstLegTrain
+
+    if not FirstLegTrainFound
+        set TrainNotFound to true
+        goback
+    end-if
+
+    move zero to SecondLegDepartTime
+    move zero to SecondLegArrivalTime
+    perform FindSecondLegTrain
+
+    if not SecondLegTrainFound
+        set TrainNotFound to true
+        goback
+    end-if
+
+    if FirstLegDepartTime is greater than ArriveAtStationTime
+        move ArriveAtStationTime to FirstLegDepartTime
+    end-if
+
+    set FirstLegCrossesMidnight to false
+    if FirstLegArrivalHH is less than FirstLegDepartHH
+        add 24 to FirstLegArrivalHH
+        set FirstLegCrossesMidnight to true
+    end-if
+
+    *> once the first leg has rolled onto the following day, the second
+    *> leg's clock times need advancing onto the same elapsed-time axis
+    *> before they are compared against or subtracted from the first
+    *> leg's - otherwise the connection wait and overall duration mix
+    *> two different days' clock times together
+    if FirstLegCrossesMidnight
+        add 24 to SecondLegDepartHH
+        add 24 to SecondLegArrivalHH
+    end-if
+
+    compute ConnectionWaitInMinutes =
+        (SecondLegDepartHH * 60 + SecondLegDepartMM) - (FirstLegArrivalHH * 60 + FirstLegArrivalMM)
+
+    if SecondLegArrivalHH is less than SecondLegDepartHH
+        add 24 to SecondLegArrivalHH
+    end-if
+
+    compute JourneyDuration =
+        (SecondLegArrivalHH * 60 + SecondLegArrivalMM) - (FirstLegDepartHH * 60 + FirstLegDepartMM)
+
+    goback.
+
+FindFirstLegTrain section.
+    set FirstLegTrainFound to false
+    perform with test after varying FirstLegTrain from 1 by 1
+            until FirstLegTrainFound or FirstLegTrain is equal to FirstLegTrainCount
+        if FirstLegTrainTimes(FirstLegTrain, FirstLegStartStationIndex) is greater than or equal to ArriveAtStationTime
+            move FirstLegTrainTimes(FirstLegTrain, FirstLegStartStationIndex) to FirstLegDepartTime
+            move FirstLegTrainTimes(FirstLegTrain, FirstLegInterchangeIndex) to FirstLegArrivalTime
+            set FirstLegTrainFound to true
+        end-if
+    end-perform
+    .
+
+FindSecondLegTrain section.
+    set SecondLegTrainFound to false
+    perform with test after varying SecondLegTrain from 1 by 1
+            until SecondLegTrainFound or SecondLegTrain is equal to SecondLegTrainCount
+        if SecondLegTrainTimes(SecondLegTrain, SecondLegInterchangeIndex) is greater than or equal to FirstLegArrivalTime
+            move SecondLegTrainTimes(SecondLegTrain, SecondLegInterchangeIndex) to SecondLegDepartTime
+            move SecondLegTrainTimes(SecondLegTrain, SecondLegEndStationIndex) to SecondLegArrivalTime
+            set SecondLegTrainFound to true
+        end-if
+    end-perform
+    .
+
+end function DurationOfInterchangeJourney.
