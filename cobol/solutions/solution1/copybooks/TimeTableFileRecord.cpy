@@ -0,0 +1,19 @@
+*> TimeTableFileRecord.cpy
+*> One calling point for one train, on the master timetable file kept
+*> by the timetable office. Keyed by station code + train number so a
+*> new working can be added, or a time changed, without touching any
+*> of the planner programs.
+01 TimeTableFileRecord.
+    02 TimeTableKey.
+        03 TT-StationCode pic x(03).
+        03 TT-TrainNumber pic 9(03).
+    02 TT-StationName pic x(20).
+    02 TT-StationAccessible pic x value "Y".
+    02 TT-StationSequence pic 99.
+    02 TT-TrainTimeHH pic 99.
+    02 TT-TrainTimeMM pic 99.
+    02 TT-Platform pic x(03).
+    02 TT-NumberOfCoaches pic 99.
+    02 TT-FirstClassCoaches pic 99.
+    02 TT-StandardClassCoaches pic 99.
+    02 TT-CateringAvailable pic x value "N".
