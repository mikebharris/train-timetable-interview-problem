@@ -0,0 +1,61 @@
+identification division.
+function-id. FastestTrainAllowingForBlackouts.
+
+environment division.
+configuration section.
+    repository.
+        function FastestTrainBetween
+        function all intrinsic.
+
+data division.
+working-storage section.
+copy BlackoutTable.
+
+01 filler pic 9 binary.
+    88 BlackoutFound value 1 when set to false is 0.
+
+01 NoArrivalTimeForLog pic 9999 value zero.
+01 AuditFunctionName pic x(28) value "FastestAllowingBlackouts".
+
+linkage section.
+copy JourneyStatusCodes.
+01 TimeTable pic x any length.
+01 TodaysBlackouts pic x any length.
+01 StartStationName pic x any length.
+01 EndStationName pic x any length.
+01 ForDate pic 9(08).
+01 ReplacementDescription pic x(20) value spaces.
+01 FastestTrain pic 9999 value zero.
+
+procedure division using TimeTable, TodaysBlackouts, StartStationName, EndStationName,
+        ForDate, ReplacementDescription, JourneyStatusCode returning FastestTrain.
+Main section.
+    move zero to JourneyStatusCode
+    move zero to FastestTrain
+    move spaces to ReplacementDescription
+    move TodaysBlackouts to BlackoutTable
+
+    set BlackoutFound to false
+    set BlackoutIndex to 1
+    search Blackouts
+        at end continue
+        when StartStationName is equal to BL-StartStationName(BlackoutIndex)
+            and EndStationName is equal to BL-EndStationName(BlackoutIndex)
+            and ForDate is greater than or equal to BL-FromDate(BlackoutIndex)
+            and ForDate is less than or equal to BL-ToDate(BlackoutIndex)
+                set BlackoutFound to true
+    end-search
+
+    if BlackoutFound
+        move zero to FastestTrain
+        move BL-ReplacementDescription(BlackoutIndex) to ReplacementDescription
+        call "LogJourneyEnquiry" using AuditFunctionName, StartStationName,
+                EndStationName, NoArrivalTimeForLog, FastestTrain, JourneyStatusCode
+    else
+        move FastestTrainBetween(TimeTable, StartStationName, EndStationName,
+                JourneyStatusCode) to FastestTrain
+    end-if
+
+    goback.
+
+end function FastestTrainAllowingForBlackouts.
