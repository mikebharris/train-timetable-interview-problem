@@ -0,0 +1,69 @@
+identification division.
+function-id. StepFreeAccessBetween.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic.
+
+data division.
+working-storage section.
+copy RouteTimeTable.
+
+01 StartStationIndex pic 99.
+01 EndStationIndex pic 99.
+01 filler pic 9 binary.
+    88 StartStationKnown value 1 when set to false is 0.
+01 filler pic 9 binary.
+    88 EndStationKnown value 1 when set to false is 0.
+
+linkage section.
+copy JourneyStatusCodes.
+01 TimeTable pic x any length.
+01 StartStationName pic x any length.
+01 EndStationName pic x any length.
+01 BothStationsStepFree pic x value "N".
+    88 JourneyIsStepFree value "Y".
+
+procedure division using TimeTable, StartStationName, EndStationName,
+        JourneyStatusCode returning BothStationsStepFree.
+Main section.
+    move zero to JourneyStatusCode
+    move "N" to BothStationsStepFree
+    move TimeTable to RouteTimeTable
+
+    set StartStationKnown to false
+    set StationIndex to 1
+    search StationNames
+        at end continue
+        when StationName(StationIndex) is equal to StartStationName
+            set StartStationIndex to StationIndex
+            set StartStationKnown to true
+    end-search
+
+    set EndStationKnown to false
+    set StationIndex to 1
+    search StationNames
+        at end continue
+        when StationName(StationIndex) is equal to EndStationName
+            set EndStationIndex to StationIndex
+            set EndStationKnown to true
+    end-search
+
+    if not StartStationKnown
+        set StartStationNotFound to true
+        goback
+    end-if
+
+    if not EndStationKnown
+        set EndStationNotFound to true
+        goback
+    end-if
+
+    if StationIsStepFree(StartStationIndex) and StationIsStepFree(EndStationIndex)
+        set JourneyIsStepFree to true
+    end-if
+
+    goback.
+
+end function StepFreeAccessBetween.
