@@ -0,0 +1,208 @@
+identification division.
+program-id. ActualRunningReconciliation.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic.
+input-output section.
+    file-control.
+        select ActualRunningFile assign to "ACTUALRUN"
+            organization is line sequential
+            file status is ActualRunningFileStatus.
+        select VarianceReportFile assign to "VARIANCE"
+            organization is line sequential
+            file status is VarianceReportFileStatus.
+
+data division.
+file section.
+fd ActualRunningFile.
+copy ActualRunningRecord.
+
+fd VarianceReportFile.
+01 VarianceReportLine pic x(80).
+
+working-storage section.
+copy RouteTimeTable.
+
+01 ActualRunningFileStatus pic xx.
+    88 ActualRunningFileOk value "00".
+
+01 filler pic 9 binary.
+    88 ActualRunningFileAtEnd value 1 when set to false is 0.
+
+01 VarianceReportFileStatus pic xx.
+    88 VarianceReportFileOk value "00".
+
+01 LoadStatusCode pic 99.
+    88 LoadedOk value 0.
+
+01 TodaysDate pic 9(08).
+
+01 filler pic 9 binary.
+    88 ActualStationKnown value 1 when set to false is 0.
+01 filler pic 9 binary.
+    88 ActualTrainKnown value 1 when set to false is 0.
+
+01 PlannedMinutes pic s9(05) usage comp.
+01 ActualMinutes pic s9(05) usage comp.
+01 VarianceMinutes pic s9(05) usage comp.
+01 VarianceReason pic x(17).
+
+01 RecordsProcessed pic 9(05) value zero.
+01 StationsNotFound pic 9(05) value zero.
+01 TrainsNotFound pic 9(05) value zero.
+01 RunningEarlyCount pic 9(05) value zero.
+01 RunningLateCount pic 9(05) value zero.
+01 RunningOnTimeCount pic 9(05) value zero.
+
+01 HeadingLine pic x(80)
+    value "Train Station              Planned Actual  Variance Reason".
+
+01 DetailLine.
+    02 DetailTrainNumber pic 9(04).
+    02 filler pic x value space.
+    02 DetailStationName pic x(20).
+    02 filler pic x value space.
+    02 DetailPlannedTime.
+        03 DetailPlannedTimeHH pic 99.
+        03 DetailPlannedTimeMM pic 99.
+    02 filler pic x(03) value spaces.
+    02 DetailActualTime.
+        03 DetailActualTimeHH pic 99.
+        03 DetailActualTimeMM pic 99.
+    02 filler pic x(02) value spaces.
+    02 DetailVariance pic s999.
+    02 filler pic x(03) value spaces.
+    02 DetailReason pic x(17).
+
+01 SummaryLine.
+    02 filler pic x(20) value "Records processed: ".
+    02 SummaryRecordsProcessed pic zzzz9.
+    02 filler pic x(05) value spaces.
+    02 filler pic x(20) value "Station not found: ".
+    02 SummaryStationsNotFound pic zzzz9.
+    02 filler pic x(05) value spaces.
+    02 filler pic x(18) value "Train not found: ".
+    02 SummaryTrainsNotFound pic zzzz9.
+    02 filler pic x(05) value spaces.
+    02 filler pic x(08) value "Early: ".
+    02 SummaryRunningEarlyCount pic zzzz9.
+    02 filler pic x(05) value spaces.
+    02 filler pic x(08) value "Late: ".
+    02 SummaryRunningLateCount pic zzzz9.
+
+procedure division.
+Main section.
+    move function current-date(1:8) to TodaysDate
+    call "LoadRouteTimeTable" using RouteTimeTable, TodaysDate, LoadStatusCode
+    if not LoadedOk
+        display "Actual running reconciliation: could not load today's timetable, status " LoadStatusCode
+        stop run
+    end-if
+
+    open input ActualRunningFile
+    if not ActualRunningFileOk
+        display "Actual running reconciliation: could not open the actual running feed"
+        stop run
+    end-if
+
+    open output VarianceReportFile
+    if not VarianceReportFileOk
+        display "Actual running reconciliation: could not open the variance report"
+        stop run
+    end-if
+
+    write VarianceReportLine from HeadingLine
+
+    perform ReadNextActualRecord
+
+    perform until ActualRunningFileAtEnd
+        add 1 to RecordsProcessed
+        perform ProcessActualRecord
+        perform ReadNextActualRecord
+    end-perform
+
+    move RecordsProcessed to SummaryRecordsProcessed
+    move StationsNotFound to SummaryStationsNotFound
+    move TrainsNotFound to SummaryTrainsNotFound
+    move RunningEarlyCount to SummaryRunningEarlyCount
+    move RunningLateCount to SummaryRunningLateCount
+    write VarianceReportLine from SummaryLine
+
+    close ActualRunningFile
+    close VarianceReportFile
+    stop run.
+
+ReadNextActualRecord section.
+    read ActualRunningFile
+        at end set ActualRunningFileAtEnd to true
+    end-read
+    .
+
+ProcessActualRecord section.
+    set ActualStationKnown to false
+    set StationIndex to 1
+    search StationNames
+        at end continue
+        when StationName(StationIndex) is equal to AR-StationName
+            set ActualStationKnown to true
+    end-search
+
+    set ActualTrainKnown to false
+    if AR-TrainNumber is greater than or equal to 1
+            and AR-TrainNumber is less than or equal to TrainCount
+        set ActualTrainKnown to true
+    end-if
+
+    if not ActualStationKnown
+        add 1 to StationsNotFound
+        move "STATION NOT FOUND" to VarianceReason
+        move zero to DetailPlannedTime
+        move AR-ActualTimeHH to DetailActualTimeHH
+        move AR-ActualTimeMM to DetailActualTimeMM
+        move zero to DetailVariance
+        perform WriteVarianceLine
+    else if not ActualTrainKnown
+        add 1 to TrainsNotFound
+        move "TRAIN NOT FOUND" to VarianceReason
+        move zero to DetailPlannedTime
+        move AR-ActualTimeHH to DetailActualTimeHH
+        move AR-ActualTimeMM to DetailActualTimeMM
+        move zero to DetailVariance
+        perform WriteVarianceLine
+    else
+        compute PlannedMinutes = TrainTimeHH(AR-TrainNumber, StationIndex) * 60
+                + TrainTimeMM(AR-TrainNumber, StationIndex)
+        compute ActualMinutes = AR-ActualTimeHH * 60 + AR-ActualTimeMM
+        compute VarianceMinutes = ActualMinutes - PlannedMinutes
+
+        evaluate true
+            when VarianceMinutes is equal to zero
+                move "ON TIME" to VarianceReason
+                add 1 to RunningOnTimeCount
+            when VarianceMinutes is greater than zero
+                move "LATE" to VarianceReason
+                add 1 to RunningLateCount
+            when other
+                move "EARLY" to VarianceReason
+                add 1 to RunningEarlyCount
+        end-evaluate
+
+        move TrainTimes(AR-TrainNumber, StationIndex) to DetailPlannedTime
+        move AR-ActualTimeHH to DetailActualTimeHH
+        move AR-ActualTimeMM to DetailActualTimeMM
+        move VarianceMinutes to DetailVariance
+        perform WriteVarianceLine
+    end-if
+    end-if
+    .
+
+WriteVarianceLine section.
+    move AR-TrainNumber to DetailTrainNumber
+    move AR-StationName to DetailStationName
+    move VarianceReason to DetailReason
+    write VarianceReportLine from DetailLine
+    .
+
+end program ActualRunningReconciliation.
