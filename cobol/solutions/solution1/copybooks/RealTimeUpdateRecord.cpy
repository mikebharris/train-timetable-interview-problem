@@ -0,0 +1,12 @@
+*> RealTimeUpdateRecord.cpy
+*> One entry off the live running-information feed - an updated
+*> platform and/or calling time for a train at a station, as reported
+*> during the day rather than at timetable-compile time. Held by train
+*> number and station name so it lines up against Trains/StationNames
+*> in RouteTimeTable without needing its own indices carried in.
+01 RealTimeUpdateRecord.
+    02 RT-TrainNumber pic 9(04).
+    02 RT-StationName pic x(20).
+    02 RT-UpdatedTimeHH pic 99.
+    02 RT-UpdatedTimeMM pic 99.
+    02 RT-UpdatedPlatform pic x(03).
