@@ -0,0 +1,7 @@
+*> BankHolidayRecord.cpy
+*> One date on which the weekend/holiday timetable applies even though
+*> it falls on a weekday - keyed purely by the date itself, since all
+*> LoadRouteTimeTable needs to know is whether that date is in the
+*> file at all.
+01 BankHolidayRecord.
+    02 BH-Date pic 9(08).
