@@ -0,0 +1,54 @@
+identification division.
+program-id. LogJourneyEnquiry.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic.
+input-output section.
+    file-control.
+        select AuditFile assign to "AUDITLOG"
+            organization is line sequential
+            file status is AuditFileStatus.
+
+data division.
+file section.
+fd AuditFile.
+copy AuditRecord.
+
+working-storage section.
+01 AuditFileStatus pic xx.
+    88 AuditFileOk value "00".
+
+linkage section.
+01 FunctionName pic x(28).
+01 StartStationName pic x any length.
+01 EndStationName pic x any length.
+01 ArriveAtStationTime pic 9999.
+01 EnquiryResult pic 9999.
+01 EnquiryStatusCode pic 99.
+
+procedure division using FunctionName, StartStationName, EndStationName,
+        ArriveAtStationTime, EnquiryResult, EnquiryStatusCode.
+Main section.
+    *> the audit file grows across the whole run, sometimes across
+    *> many run units in a day, so every call appends - create it on
+    *> the first ever write, extend it on every one after that
+    open extend AuditFile
+    if not AuditFileOk
+        open output AuditFile
+    end-if
+
+    move function current-date(1:14) to AU-Timestamp
+    move FunctionName to AU-FunctionName
+    move StartStationName to AU-StartStationName
+    move EndStationName to AU-EndStationName
+    move ArriveAtStationTime to AU-ArriveAtStationTime
+    move EnquiryResult to AU-Result
+    move EnquiryStatusCode to AU-StatusCode
+    write AuditRecord
+
+    close AuditFile
+    goback.
+
+end program LogJourneyEnquiry.
