@@ -0,0 +1,17 @@
+*> BlackoutTable.cpy
+*> In-memory copy of the master blackout file, built by
+*> LoadBlackoutTable and consulted by the blackout-aware journey
+*> functions. Held at its maximum size for the same reason
+*> RouteTimeTable is - a fixed-length block that can be MOVEd whole
+*> between the "x any length" linkage parameter and this working
+*> layout without an OCCURS ... DEPENDING ON silently truncating it.
+*> BlackoutCount says how many of the occurrences are actually in use.
+01 BlackoutTable.
+    02 BlackoutCount pic 99 value zero.
+    02 Blackouts occurs 20 times indexed by BlackoutIndex.
+        03 BL-StartStationName pic x(20).
+        03 BL-EndStationName pic x(20).
+        03 BL-FromDate pic 9(08).
+        03 BL-ToDate pic 9(08).
+        03 BL-ReplacementDurationMinutes pic 999.
+        03 BL-ReplacementDescription pic x(20).
