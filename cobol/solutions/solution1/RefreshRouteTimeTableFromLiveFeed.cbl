@@ -0,0 +1,80 @@
+identification division.
+program-id. RefreshRouteTimeTableFromLiveFeed.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic.
+input-output section.
+    file-control.
+        select LiveFeedFile assign to "REALTIME"
+            organization is line sequential
+            file status is LiveFeedFileStatus.
+
+data division.
+file section.
+fd LiveFeedFile.
+copy RealTimeUpdateRecord.
+
+working-storage section.
+01 LiveFeedFileStatus pic xx.
+    88 LiveFeedFileOk value "00".
+
+01 filler pic 9 binary.
+    88 LiveFeedFileAtEnd value 1 when set to false is 0.
+
+01 filler pic 9 binary.
+    88 UpdateStationKnown value 1 when set to false is 0.
+
+linkage section.
+copy RouteTimeTable.
+01 UpdatesApplied pic 9(05) value zero.
+
+procedure division using RouteTimeTable, UpdatesApplied.
+Main section.
+    move zero to UpdatesApplied
+
+    *> no live feed available right now is not an error - the caller
+    *> just carries on with whatever RouteTimeTable already held, same
+    *> as a missing bank-holiday or blackout file elsewhere in this
+    *> system
+    open input LiveFeedFile
+    if not LiveFeedFileOk
+        goback
+    end-if
+
+    perform ReadNextLiveFeedRecord
+
+    perform until LiveFeedFileAtEnd
+        perform ApplyLiveFeedRecord
+        perform ReadNextLiveFeedRecord
+    end-perform
+
+    close LiveFeedFile
+    goback.
+
+ReadNextLiveFeedRecord section.
+    read LiveFeedFile
+        at end set LiveFeedFileAtEnd to true
+    end-read
+    .
+
+ApplyLiveFeedRecord section.
+    set UpdateStationKnown to false
+    set StationIndex to 1
+    search StationNames
+        at end continue
+        when StationName(StationIndex) is equal to RT-StationName
+            set UpdateStationKnown to true
+    end-search
+
+    if UpdateStationKnown and RT-TrainNumber is greater than or equal to 1
+            and RT-TrainNumber is less than or equal to TrainCount
+        move RT-UpdatedTimeHH to TrainTimeHH(RT-TrainNumber, StationIndex)
+        move RT-UpdatedTimeMM to TrainTimeMM(RT-TrainNumber, StationIndex)
+        move RT-UpdatedPlatform to TrainPlatform(RT-TrainNumber, StationIndex)
+        add 1 to UpdatesApplied
+    end-if
+    .
+
+end program RefreshRouteTimeTableFromLiveFeed.
