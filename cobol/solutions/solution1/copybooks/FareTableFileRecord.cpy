@@ -0,0 +1,19 @@
+*> FareTableFileRecord.cpy
+*> One station-pair entry on the master fares file kept by the
+*> revenue office - walk-up single and return fares plus the
+*> equivalent season-ticket cost over a week, month and year, for
+*> both standard and first class, so fares can be revised without
+*> touching any of the planner programs.
+01 FareTableFileRecord.
+    02 FTF-StartStationName pic x(20).
+    02 FTF-EndStationName pic x(20).
+    02 FTF-StandardSingleFare pic 9(4)v99.
+    02 FTF-StandardReturnFare pic 9(4)v99.
+    02 FTF-FirstSingleFare pic 9(4)v99.
+    02 FTF-FirstReturnFare pic 9(4)v99.
+    02 FTF-StandardWeeklySeason pic 9(4)v99.
+    02 FTF-StandardMonthlySeason pic 9(5)v99.
+    02 FTF-StandardAnnualSeason pic 9(6)v99.
+    02 FTF-FirstWeeklySeason pic 9(4)v99.
+    02 FTF-FirstMonthlySeason pic 9(5)v99.
+    02 FTF-FirstAnnualSeason pic 9(6)v99.
