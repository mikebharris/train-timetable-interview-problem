@@ -0,0 +1,18 @@
+*> FareTable.cpy
+*> Fares, keyed the same way as RouteTimeTable's StationNames - by
+*> StationIndex for the start station and again for the end station -
+*> so the same lookup a caller did against StationNames can be reused
+*> here without a second search.
+01 FareTable.
+    02 FaresFromStation occurs 13 times indexed by FareStartIndex.
+        03 FaresToStation occurs 13 times indexed by FareEndIndex.
+            04 StandardSingleFare pic 9(4)v99.
+            04 StandardReturnFare pic 9(4)v99.
+            04 FirstSingleFare pic 9(4)v99.
+            04 FirstReturnFare pic 9(4)v99.
+            04 StandardWeeklySeason pic 9(4)v99.
+            04 StandardMonthlySeason pic 9(5)v99.
+            04 StandardAnnualSeason pic 9(6)v99.
+            04 FirstWeeklySeason pic 9(4)v99.
+            04 FirstMonthlySeason pic 9(5)v99.
+            04 FirstAnnualSeason pic 9(6)v99.
