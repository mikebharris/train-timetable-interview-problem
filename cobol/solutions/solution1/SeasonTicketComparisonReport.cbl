@@ -0,0 +1,130 @@
+identification division.
+program-id. SeasonTicketComparisonReport.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic.
+input-output section.
+    file-control.
+        select ComparisonFile assign to "SEASONCMP"
+            organization is line sequential
+            file status is ComparisonFileStatus.
+
+data division.
+file section.
+fd ComparisonFile.
+01 ComparisonLine pic x(100).
+
+working-storage section.
+copy RouteTimeTable.
+copy FareTable.
+
+01 ComparisonFileStatus pic xx.
+    88 ComparisonFileOk value "00".
+
+01 LoadStatusCode pic 99.
+    88 LoadedOk value 0.
+
+01 TodaysDate pic 9(08).
+
+01 CompareStartIndex pic 99.
+01 CompareEndIndex pic 99.
+
+01 PairsReported pic 9(05) value zero.
+
+01 HeadingLine1 pic x(100)
+    value "From                 To                   Cls Single  Return  Weekly  Monthly  Annual".
+
+01 DetailLine.
+    02 DetailStartName pic x(20).
+    02 filler pic x value space.
+    02 DetailEndName pic x(20).
+    02 filler pic x value space.
+    02 DetailClass pic x(03).
+    02 filler pic x value space.
+    02 DetailSingleFare pic zzz9.99.
+    02 filler pic x(02) value spaces.
+    02 DetailReturnFare pic zzz9.99.
+    02 filler pic x(02) value spaces.
+    02 DetailWeeklySeason pic zzz9.99.
+    02 filler pic x(02) value spaces.
+    02 DetailMonthlySeason pic zzzz9.99.
+    02 filler pic x(02) value spaces.
+    02 DetailAnnualSeason pic zzzzz9.99.
+
+01 SummaryLine.
+    02 filler pic x(20) value "Pairs reported: ".
+    02 SummaryPairsReported pic zzzz9.
+
+procedure division.
+Main section.
+    move function current-date(1:8) to TodaysDate
+    call "LoadRouteTimeTable" using RouteTimeTable, TodaysDate, LoadStatusCode
+    if not LoadedOk
+        display "Season ticket comparison report: could not load today's timetable, status " LoadStatusCode
+        stop run
+    end-if
+
+    call "LoadFareTable" using RouteTimeTable, FareTable, LoadStatusCode
+    if not LoadedOk
+        display "Season ticket comparison report: could not load the fares file, status " LoadStatusCode
+        stop run
+    end-if
+
+    open output ComparisonFile
+    if not ComparisonFileOk
+        display "Season ticket comparison report: could not open the comparison report"
+        stop run
+    end-if
+
+    write ComparisonLine from HeadingLine1
+
+    perform CompareFromStation
+        varying CompareStartIndex from 1 by 1 until CompareStartIndex is greater than StationCount
+
+    move PairsReported to SummaryPairsReported
+    write ComparisonLine from SummaryLine
+
+    close ComparisonFile
+    stop run.
+
+CompareFromStation section.
+    perform CompareToStation
+        varying CompareEndIndex from 1 by 1 until CompareEndIndex is greater than StationCount
+    .
+
+CompareToStation section.
+    *> a station paired with itself isn't a journey, nothing to compare
+    if CompareEndIndex is not equal to CompareStartIndex
+        perform WriteStandardClassLine
+        perform WriteFirstClassLine
+        add 1 to PairsReported
+    end-if
+    .
+
+WriteStandardClassLine section.
+    move StationName(CompareStartIndex) to DetailStartName
+    move StationName(CompareEndIndex) to DetailEndName
+    move "STD" to DetailClass
+    move StandardSingleFare(CompareStartIndex, CompareEndIndex) to DetailSingleFare
+    move StandardReturnFare(CompareStartIndex, CompareEndIndex) to DetailReturnFare
+    move StandardWeeklySeason(CompareStartIndex, CompareEndIndex) to DetailWeeklySeason
+    move StandardMonthlySeason(CompareStartIndex, CompareEndIndex) to DetailMonthlySeason
+    move StandardAnnualSeason(CompareStartIndex, CompareEndIndex) to DetailAnnualSeason
+    write ComparisonLine from DetailLine
+    .
+
+WriteFirstClassLine section.
+    move StationName(CompareStartIndex) to DetailStartName
+    move StationName(CompareEndIndex) to DetailEndName
+    move "1ST" to DetailClass
+    move FirstSingleFare(CompareStartIndex, CompareEndIndex) to DetailSingleFare
+    move FirstReturnFare(CompareStartIndex, CompareEndIndex) to DetailReturnFare
+    move FirstWeeklySeason(CompareStartIndex, CompareEndIndex) to DetailWeeklySeason
+    move FirstMonthlySeason(CompareStartIndex, CompareEndIndex) to DetailMonthlySeason
+    move FirstAnnualSeason(CompareStartIndex, CompareEndIndex) to DetailAnnualSeason
+    write ComparisonLine from DetailLine
+    .
+
+end program SeasonTicketComparisonReport.
