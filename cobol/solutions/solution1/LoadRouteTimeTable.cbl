@@ -0,0 +1,157 @@
+identification division.
+program-id. LoadRouteTimeTable.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic.
+input-output section.
+    file-control.
+        select TimeTableFile assign to TimeTableFileName
+            organization is indexed
+            access mode is sequential
+            record key is TimeTableKey
+            file status is TimeTableFileStatus.
+        select BankHolidayFile assign to "BANKHOL"
+            organization is indexed
+            access mode is random
+            record key is BH-Date
+            file status is BankHolidayFileStatus.
+
+data division.
+file section.
+fd TimeTableFile.
+copy TimeTableFileRecord.
+
+fd BankHolidayFile.
+copy BankHolidayRecord.
+
+working-storage section.
+01 TimeTableFileStatus pic xx.
+    88 TimeTableFileOk value "00".
+    88 TimeTableFileAtEnd value "10".
+
+01 BankHolidayFileStatus pic xx.
+    88 BankHolidayFileOk value "00".
+
+01 filler pic 9 binary.
+    88 StationAlreadyKnown value 1 when set to false is 0.
+
+01 filler pic 9 binary.
+    88 WeekendOrHolidayTimetableApplies value 1 when set to false is 0.
+
+*> the weekday table is the everyday case; the weekend/holiday table
+*> takes over for Saturday, Sunday and any date on the bank holiday
+*> file, per the timetable office's published seasonal variations
+01 TimeTableFileName pic x(08) value "TIMETAB ".
+    88 WeekdayTimeTableSelected value "TIMETAB ".
+    88 WeekendTimeTableSelected value "TIMETABW".
+
+01 ReferenceMonday pic 9(08) value 20000103.
+01 DaysSinceReferenceMonday pic s9(09) usage comp.
+01 WeekdayOffset pic 9 usage comp.
+    88 IsSaturday value 5.
+    88 IsSunday value 6.
+
+linkage section.
+copy RouteTimeTable.
+01 ForDate pic 9(08).
+01 LoadStatusCode pic 99 value zero.
+    88 LoadedOk value 0.
+    88 LoadFailedFileNotAvailable value 90.
+
+procedure division using RouteTimeTable, ForDate, LoadStatusCode.
+Main section.
+    move zero to StationCount
+    move zero to TrainCount
+    move zero to LoadStatusCode
+
+    perform SelectTimeTableVariant
+
+    open input TimeTableFile
+    if not TimeTableFileOk
+        move 90 to LoadStatusCode
+        goback
+    end-if
+
+    perform ReadNextTimeTableRecord
+
+    perform until TimeTableFileAtEnd
+        perform StoreStationName
+        perform StoreTrainTime
+        perform ReadNextTimeTableRecord
+    end-perform
+
+    close TimeTableFile
+    goback.
+
+SelectTimeTableVariant section.
+    compute DaysSinceReferenceMonday =
+        function integer-of-date(ForDate) - function integer-of-date(ReferenceMonday)
+    compute WeekdayOffset = function mod(DaysSinceReferenceMonday, 7)
+
+    set WeekendOrHolidayTimetableApplies to false
+    if IsSaturday or IsSunday
+        set WeekendOrHolidayTimetableApplies to true
+    end-if
+
+    perform CheckBankHoliday
+
+    if WeekendOrHolidayTimetableApplies
+        set WeekendTimeTableSelected to true
+    else
+        set WeekdayTimeTableSelected to true
+    end-if
+    .
+
+CheckBankHoliday section.
+    *> no bank holiday file configured yet is not an error - it just
+    *> means every date is treated on its ordinary day-of-week merits
+    move ForDate to BH-Date
+    open input BankHolidayFile
+    if BankHolidayFileOk
+        read BankHolidayFile
+            invalid key continue
+            not invalid key set WeekendOrHolidayTimetableApplies to true
+        end-read
+        close BankHolidayFile
+    end-if
+    .
+
+ReadNextTimeTableRecord section.
+    read TimeTableFile next record
+        at end set TimeTableFileAtEnd to true
+    end-read
+    .
+
+StoreStationName section.
+    set StationAlreadyKnown to false
+    set StationIndex to 1
+    search StationNames
+        when StationName(StationIndex) is equal to TT-StationName
+            set StationAlreadyKnown to true
+    end-search
+
+    if not StationAlreadyKnown
+        move TT-StationName to StationName(TT-StationSequence)
+        move TT-StationAccessible to StationAccessible(TT-StationSequence)
+        if TT-StationSequence is greater than StationCount
+            move TT-StationSequence to StationCount
+        end-if
+    end-if
+    .
+
+StoreTrainTime section.
+    if TT-TrainNumber is greater than TrainCount
+        move TT-TrainNumber to TrainCount
+    end-if
+    move TT-TrainTimeHH to TrainTimeHH(TT-TrainNumber, TT-StationSequence)
+    move TT-TrainTimeMM to TrainTimeMM(TT-TrainNumber, TT-StationSequence)
+    move TT-Platform to TrainPlatform(TT-TrainNumber, TT-StationSequence)
+    move TT-NumberOfCoaches to NumberOfCoaches(TT-TrainNumber)
+    move TT-FirstClassCoaches to FirstClassCoaches(TT-TrainNumber)
+    move TT-StandardClassCoaches to StandardClassCoaches(TT-TrainNumber)
+    move TT-CateringAvailable to CateringAvailable(TT-TrainNumber)
+    .
+
+end program LoadRouteTimeTable.
