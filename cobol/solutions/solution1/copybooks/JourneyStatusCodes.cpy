@@ -0,0 +1,12 @@
+*> JourneyStatusCodes.cpy
+*> Common return/status codes for the journey-planning functions.
+*> Zero always means "found the station(s) asked for and the figures
+*> returned can be trusted"; any non-zero code means the caller asked
+*> about a station that isn't on this timetable and nothing was
+*> computed.
+01 JourneyStatusCode pic 99 value zero.
+    88 JourneyStatusOk value 0.
+    88 StartStationNotFound value 4.
+    88 EndStationNotFound value 8.
+    88 InterchangeStationNotFound value 12.
+    88 TrainNotFound value 16.
