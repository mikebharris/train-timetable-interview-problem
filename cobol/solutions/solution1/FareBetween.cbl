@@ -0,0 +1,80 @@
+identification division.
+function-id. FareBetween.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic.
+
+data division.
+working-storage section.
+copy RouteTimeTable.
+copy FareTable.
+
+01 StartStationIndex pic 99.
+01 EndStationIndex pic 99.
+01 filler pic 9 binary.
+    88 StartStationKnown value 1 when set to false is 0.
+01 filler pic 9 binary.
+    88 EndStationKnown value 1 when set to false is 0.
+
+linkage section.
+copy JourneyStatusCodes.
+01 TimeTable pic x any length.
+01 TheFareTable pic x any length.
+01 StartStationName pic x any length.
+01 EndStationName pic x any length.
+01 TravelClass pic x(01).
+    88 FirstClassTravel value "F".
+    88 StandardClassTravel value "S".
+01 ReturnFare pic 9(4)v99 value zero.
+01 SingleFare pic 9(4)v99 value zero.
+
+procedure division using TimeTable, TheFareTable, StartStationName, EndStationName,
+        TravelClass, ReturnFare, JourneyStatusCode returning SingleFare.
+Main section.
+    move zero to JourneyStatusCode
+    move zero to SingleFare
+    move zero to ReturnFare
+    move TimeTable to RouteTimeTable
+    move TheFareTable to FareTable
+
+    set StartStationKnown to false
+    set StationIndex to 1
+    search StationNames
+        at end continue
+        when StationName(StationIndex) is equal to StartStationName
+            set StartStationIndex to StationIndex
+            set StartStationKnown to true
+    end-search
+
+    set EndStationKnown to false
+    set StationIndex to 1
+    search StationNames
+        at end continue
+        when StationName(StationIndex) is equal to EndStationName
+            set EndStationIndex to StationIndex
+            set EndStationKnown to true
+    end-search
+
+    if not StartStationKnown
+        set StartStationNotFound to true
+        goback
+    end-if
+
+    if not EndStationKnown
+        set EndStationNotFound to true
+        goback
+    end-if
+
+    if FirstClassTravel
+        move FirstSingleFare(StartStationIndex, EndStationIndex) to SingleFare
+        move FirstReturnFare(StartStationIndex, EndStationIndex) to ReturnFare
+    else
+        move StandardSingleFare(StartStationIndex, EndStationIndex) to SingleFare
+        move StandardReturnFare(StartStationIndex, EndStationIndex) to ReturnFare
+    end-if
+
+    goback.
+
+end function FareBetween.
