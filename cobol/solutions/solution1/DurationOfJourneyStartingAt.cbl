@@ -8,13 +8,7 @@ configuration section.
 
 data division.
 working-storage section.
-01 RouteTimeTable.
-    02 StationNames occurs 13 times indexed by StationIndex.
-        03 StationName pic x(20).
-    02 Trains occurs 3 times.
-        03 TrainTimes occurs 13 times.
-            04 TrainTimeHH pic 99.
-            04 TrainTimeMM pic 99.
+copy RouteTimeTable.
 
 01 StartStationIndex pic 99.
 01 EndStationIndex pic 99.
@@ -27,34 +21,73 @@ working-storage section.
     02 EndTimeMM pic 99.
 01 filler pic 9 binary.
     88 TrainFound value 1 when set to false is 0.
+01 filler pic 9 binary.
+    88 StartStationKnown value 1 when set to false is 0.
+01 filler pic 9 binary.
+    88 EndStationKnown value 1 when set to false is 0.
+01 filler pic 9 binary.
+    88 JourneyCrossesMidnight value 1 when set to false is 0.
+
+01 DepartureDateAsInteger pic s9(09) usage comp.
+01 AuditResult pic 9999.
+01 AuditFunctionName pic x(28) value "DurationOfJourneyStartingAt".
 
 linkage section.
+copy JourneyStatusCodes.
 01 TimeTable pic x any length.
 01 ArriveAtStationTime pic 9999.
 01 StartStationName pic x any length.
 01 EndStationName pic x any length.
+01 DepartureDate pic 9(08).
+01 ArrivalDate pic 9(08) value zero.
 01 JourneyDuration pic 999 value zero.
 
-procedure division using TimeTable, ArriveAtStationTime, StartStationName, EndStationName returning JourneyDuration.
+procedure division using TimeTable, ArriveAtStationTime, StartStationName, EndStationName,
+        DepartureDate, ArrivalDate, JourneyStatusCode returning JourneyDuration.
 Main section.
+    move zero to JourneyStatusCode
+    move zero to JourneyDuration
+    move DepartureDate to ArrivalDate
     move TimeTable to RouteTimeTable
 
+    set StartStationKnown to false
     set StationIndex to 1
     search StationNames
-        at end display "Start station not found"
+        at end continue
         when StationName(StationIndex) is equal to StartStationName
             set StartStationIndex to StationIndex
+            set StartStationKnown to true
     end-search
 
+    set EndStationKnown to false
     set StationIndex to 1
     search StationNames
-        at end display "End station not found"
+        at end continue
         when StationName(StationIndex) is equal to EndStationName
             set EndStationIndex to StationIndex
+            set EndStationKnown to true
     end-search
 
+    if not StartStationKnown
+        set StartStationNotFound to true
+        move JourneyDuration to AuditResult
+        call "LogJourneyEnquiry" using AuditFunctionName, StartStationName,
+                EndStationName, ArriveAtStationTime, AuditResult, JourneyStatusCode
+        goback
+    end-if
+
+    if not EndStationKnown
+        set EndStationNotFound to true
+        move JourneyDuration to AuditResult
+        call "LogJourneyEnquiry" using AuditFunctionName, StartStationName,
+                EndStationName, ArriveAtStationTime, AuditResult, JourneyStatusCode
+        goback
+    end-if
+
+    move zero to StartTime
+    move zero to EndTime
     set TrainFound to false
-    perform with test after varying Train from 1 by 1 until TrainFound or Train is equal to 3
+    perform with test after varying Train from 1 by 1 until TrainFound or Train is equal to TrainCount
         if TrainTimes(Train, StartStationIndex) is greater than or equal to ArriveAtStationTime then
             move TrainTimes(Train, StartStationIndex) to StartTime
             move TrainTimes(Train, EndStationIndex) to EndTime
@@ -62,16 +95,38 @@ Main section.
         end-if
     end-perform
 
+    if not TrainFound
+        set TrainNotFound to true
+        move JourneyDuration to AuditResult
+        call "LogJourneyEnquiry" using AuditFunctionName, StartStationName,
+                EndStationName, ArriveAtStationTime, AuditResult, JourneyStatusCode
+        goback
+    end-if
+
     if StartTime is greater than ArriveAtStationTime then
         move ArriveAtStationTime to StartTime *> from the passenger's point of view this is when the journey started
     end-if
 
+    set JourneyCrossesMidnight to false
     if EndTimeHH is less than StartTimeHH then
         add 24 to EndTimeHH
+        set JourneyCrossesMidnight to true
     end-if
 
     compute JourneyDuration = (EndTimeHH * 60 + EndTimeMM) - (StartTimeHH * 60 + StartTimeMM)
 
+    *> an overnight service, like a sleeper, arrives on the calendar day
+    *> after the one it departed on - work that out properly rather than
+    *> just reporting minutes past midnight with no date to go with them
+    if JourneyCrossesMidnight
+        compute DepartureDateAsInteger = function integer-of-date(DepartureDate) + 1
+        move function date-of-integer(DepartureDateAsInteger) to ArrivalDate
+    end-if
+
+    move JourneyDuration to AuditResult
+    call "LogJourneyEnquiry" using AuditFunctionName, StartStationName,
+            EndStationName, ArriveAtStationTime, AuditResult, JourneyStatusCode
+
     goback.
 
 end function DurationOfJourneyStartingAt.
