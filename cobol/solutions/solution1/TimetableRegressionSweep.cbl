@@ -0,0 +1,199 @@
+identification division.
+program-id. TimetableRegressionSweep.
+
+environment division.
+configuration section.
+    repository.
+        function DurationOfJourneyStartingAt
+        function FastestTrainBetween
+        function all intrinsic.
+input-output section.
+    file-control.
+        select SweepExceptionFile assign to "SWEEPEXC"
+            organization is line sequential
+            file status is SweepExceptionFileStatus.
+
+data division.
+file section.
+fd SweepExceptionFile.
+01 SweepExceptionLine pic x(80).
+
+working-storage section.
+copy RouteTimeTable.
+copy JourneyStatusCodes.
+
+01 SweepExceptionFileStatus pic xx.
+    88 SweepExceptionFileOk value "00".
+
+01 LoadStatusCode pic 99.
+    88 LoadedOk value 0.
+
+01 TodaysDate pic 9(08).
+
+01 SweepStartIndex pic 99.
+01 SweepEndIndex pic 99.
+01 SweepTrain pic 99.
+01 SweepJourneyDuration pic 999.
+01 SweepPerTrainDuration pic s9(05) usage comp.
+01 SweepArrivalDate pic 9(08).
+01 SweepFastestTrain pic 9999.
+01 SweepReason pic x(20).
+
+01 PairsChecked pic 9(05) value zero.
+01 ExceptionsFound pic 9(05) value zero.
+
+01 HeadingLine pic x(80)
+    value "From                 To                   Duration Fastest Reason".
+
+01 DetailLine.
+    02 DetailStartName pic x(20).
+    02 filler pic x value space.
+    02 DetailEndName pic x(20).
+    02 filler pic x value space.
+    02 DetailDuration pic zzz9.
+    02 filler pic x(05) value spaces.
+    02 DetailFastest pic x(04).
+    02 filler pic x(03) value spaces.
+    02 DetailReason pic x(20).
+
+01 SummaryLine.
+    02 filler pic x(20) value "Pairs checked: ".
+    02 SummaryPairsChecked pic zzzz9.
+    02 filler pic x(05) value spaces.
+    02 filler pic x(20) value "Exceptions found: ".
+    02 SummaryExceptionsFound pic zzzz9.
+
+procedure division.
+Main section.
+    move function current-date(1:8) to TodaysDate
+    call "LoadRouteTimeTable" using RouteTimeTable, TodaysDate, LoadStatusCode
+    if not LoadedOk
+        display "Timetable regression sweep: could not load today's timetable, status " LoadStatusCode
+        stop run
+    end-if
+
+    open output SweepExceptionFile
+    if not SweepExceptionFileOk
+        display "Timetable regression sweep: could not open the exceptions file"
+        stop run
+    end-if
+
+    write SweepExceptionLine from HeadingLine
+
+    perform SweepStartStation
+        varying SweepStartIndex from 1 by 1 until SweepStartIndex is greater than StationCount
+
+    move PairsChecked to SummaryPairsChecked
+    move ExceptionsFound to SummaryExceptionsFound
+    write SweepExceptionLine from SummaryLine
+
+    close SweepExceptionFile
+    stop run.
+
+SweepStartStation section.
+    perform SweepEndStation
+        varying SweepEndIndex from 1 by 1 until SweepEndIndex is greater than StationCount
+    .
+
+SweepEndStation section.
+    *> a station paired with itself isn't a journey, nothing to check
+    if SweepEndIndex is not equal to SweepStartIndex
+        add 1 to PairsChecked
+        perform CheckStationPair
+    end-if
+    .
+
+CheckStationPair section.
+    move DurationOfJourneyStartingAt(RouteTimeTable, "0000",
+            StationName(SweepStartIndex), StationName(SweepEndIndex),
+            TodaysDate, SweepArrivalDate, JourneyStatusCode)
+        to SweepJourneyDuration
+
+    if not JourneyStatusOk
+        move "DURATION STATUS CD" to SweepReason
+        perform WriteExceptionLine
+    else
+        if SweepJourneyDuration is equal to zero
+            move "ZERO DURATION" to SweepReason
+            perform WriteExceptionLine
+        end-if
+        if SweepJourneyDuration is greater than 1440
+            move "DURATION OVER A DAY" to SweepReason
+            perform WriteExceptionLine
+        end-if
+    end-if
+
+    move FastestTrainBetween(RouteTimeTable,
+            StationName(SweepStartIndex), StationName(SweepEndIndex), JourneyStatusCode)
+        to SweepFastestTrain
+
+    if not JourneyStatusOk
+        move "FASTEST STATUS CD" to SweepReason
+        perform WriteExceptionLine
+    else
+        if SweepFastestTrain is equal to zero
+            move "NO FASTEST TRAIN" to SweepReason
+            perform WriteExceptionLine
+        end-if
+    end-if
+
+    *> the two checks above only ever look at the first-available and
+    *> globally-fastest train for this pair - walk every train's own
+    *> times too, so a bad entry on a train that is neither of those
+    *> two doesn't slip through unnoticed
+    perform CheckEachTrainForPair
+        varying SweepTrain from 1 by 1 until SweepTrain is greater than TrainCount
+    .
+
+CheckEachTrainForPair section.
+    if TrainTimeHH(SweepTrain, SweepEndIndex) is less than TrainTimeHH(SweepTrain, SweepStartIndex)
+        compute SweepPerTrainDuration =
+            ((TrainTimeHH(SweepTrain, SweepEndIndex) + 24) * 60 + TrainTimeMM(SweepTrain, SweepEndIndex))
+            - (TrainTimeHH(SweepTrain, SweepStartIndex) * 60 + TrainTimeMM(SweepTrain, SweepStartIndex))
+    else
+        compute SweepPerTrainDuration =
+            (TrainTimeHH(SweepTrain, SweepEndIndex) * 60 + TrainTimeMM(SweepTrain, SweepEndIndex))
+            - (TrainTimeHH(SweepTrain, SweepStartIndex) * 60 + TrainTimeMM(SweepTrain, SweepStartIndex))
+    end-if
+
+    move zero to SweepFastestTrain
+    move SweepPerTrainDuration to SweepJourneyDuration
+
+    if SweepPerTrainDuration is less than zero
+        move spaces to SweepReason
+        string "T" delimited by size
+                SweepTrain delimited by size
+                " NEGATIVE DURATION" delimited by size
+            into SweepReason
+        perform WriteExceptionLine
+    else
+        if SweepPerTrainDuration is equal to zero
+            move spaces to SweepReason
+            string "T" delimited by size
+                    SweepTrain delimited by size
+                    " ZERO DURATION" delimited by size
+                into SweepReason
+            perform WriteExceptionLine
+        end-if
+        if SweepPerTrainDuration is greater than 1440
+            move spaces to SweepReason
+            string "T" delimited by size
+                    SweepTrain delimited by size
+                    " OVER A DAY" delimited by size
+                into SweepReason
+            perform WriteExceptionLine
+        end-if
+    end-if
+    .
+
+WriteExceptionLine section.
+    add 1 to ExceptionsFound
+    move StationName(SweepStartIndex) to DetailStartName
+    move StationName(SweepEndIndex) to DetailEndName
+    move SweepJourneyDuration to DetailDuration
+    move SweepFastestTrain to DetailFastest
+    move SweepReason to DetailReason
+    write SweepExceptionLine from DetailLine
+    .
+
+end program TimetableRegressionSweep.
