@@ -0,0 +1,31 @@
+*> RouteTimeTable.cpy
+*> Shared in-memory layout for a route timetable, as built by
+*> LoadRouteTimeTable and consumed by DurationOfJourneyStartingAt,
+*> FastestTrainBetween and friends.
+*> Trains is held at its maximum size (MaxTrainsPerDay) so that
+*> RouteTimeTable is always a fixed length - it is routinely copied as
+*> a byte-for-byte block between the "x any length" TimeTable
+*> parameter and this working layout, and an OCCURS ... DEPENDING ON
+*> on the wire would let that block MOVE silently truncate to
+*> whatever TrainCount happened to hold beforehand. TrainCount says
+*> how many of the occurrences are actually in use; unused trailing
+*> occurrences are left zero.
+01 RouteTimeTable.
+    02 StationCount pic 99 value 13.
+    02 TrainCount pic 99 value 3.
+    02 StationNames occurs 13 times indexed by StationIndex.
+        03 StationName pic x(20).
+        03 StationAccessible pic x value "Y".
+            88 StationIsStepFree value "Y".
+    02 Trains occurs 40 times indexed by TrainIndex.
+        03 TrainTimes occurs 13 times.
+            04 TrainTimeHH pic 99.
+            04 TrainTimeMM pic 99.
+        03 TrainPlatforms occurs 13 times.
+            04 TrainPlatform pic x(03).
+        03 TrainFormation.
+            04 NumberOfCoaches pic 99.
+            04 FirstClassCoaches pic 99.
+            04 StandardClassCoaches pic 99.
+            04 CateringAvailable pic x value "N".
+                88 TrainHasCatering value "Y".
