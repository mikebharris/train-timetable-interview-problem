@@ -0,0 +1,103 @@
+identification division.
+program-id. DailyRunningReport.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic.
+input-output section.
+    file-control.
+        select RunningReportFile assign to "RUNREPT"
+            organization is line sequential
+            file status is RunningReportFileStatus.
+
+data division.
+file section.
+fd RunningReportFile.
+01 RunningReportLine pic x(80).
+
+working-storage section.
+copy RouteTimeTable.
+
+01 RunningReportFileStatus pic xx.
+    88 RunningReportFileOk value "00".
+
+01 LoadStatusCode pic 99.
+    88 LoadedOk value 0.
+
+01 TodaysDate pic 9(08).
+
+01 ReportTrain pic 9999.
+01 ReportStationIndex pic 99.
+
+01 HeadingLine.
+    02 filler pic x(19) value "Running for train ".
+    02 HeadingTrainNumber pic zz9.
+    02 filler pic x(58) value spaces.
+
+01 ColumnHeadingLine pic x(80)
+    value "Station                          Arrival  Departure  Platform".
+
+01 DetailLine.
+    02 DetailStationName pic x(20).
+    02 filler pic x(10) value spaces.
+    02 DetailArrivalTime.
+        03 DetailArrivalHH pic 99.
+        03 filler pic x value ":".
+        03 DetailArrivalMM pic 99.
+    02 filler pic x(05) value spaces.
+    02 DetailDepartureTime.
+        03 DetailDepartureHH pic 99.
+        03 filler pic x value ":".
+        03 DetailDepartureMM pic 99.
+    02 filler pic x(04) value spaces.
+    02 DetailPlatform pic x(03).
+    02 filler pic x(23) value spaces.
+
+01 BlankLine pic x(80) value spaces.
+
+procedure division.
+Main section.
+    move function current-date(1:8) to TodaysDate
+    call "LoadRouteTimeTable" using RouteTimeTable, TodaysDate, LoadStatusCode
+    if not LoadedOk
+        display "Daily running report: could not load today's timetable, status " LoadStatusCode
+        stop run
+    end-if
+
+    open output RunningReportFile
+    if not RunningReportFileOk
+        display "Daily running report: could not open the report file"
+        stop run
+    end-if
+
+    perform PrintTrainPage
+        varying ReportTrain from 1 by 1 until ReportTrain is greater than TrainCount
+
+    close RunningReportFile
+    stop run.
+
+PrintTrainPage section.
+    move ReportTrain to HeadingTrainNumber
+    write RunningReportLine from HeadingLine
+    write RunningReportLine from ColumnHeadingLine
+
+    perform PrintCallingPoint
+        varying ReportStationIndex from 1 by 1 until ReportStationIndex is greater than StationCount
+
+    write RunningReportLine from BlankLine
+    .
+
+PrintCallingPoint section.
+    *> the timetable holds a single calling time per station - arrival
+    *> and departure are shown the same, as they were on the old
+    *> printed working timetable for a normal intermediate stop
+    move StationName(ReportStationIndex) to DetailStationName
+    move TrainTimeHH(ReportTrain, ReportStationIndex) to DetailArrivalHH
+    move TrainTimeMM(ReportTrain, ReportStationIndex) to DetailArrivalMM
+    move DetailArrivalTime to DetailDepartureTime
+    move TrainPlatform(ReportTrain, ReportStationIndex) to DetailPlatform
+    write RunningReportLine from DetailLine
+    .
+
+end program DailyRunningReport.
