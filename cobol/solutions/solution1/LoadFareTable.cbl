@@ -0,0 +1,99 @@
+identification division.
+program-id. LoadFareTable.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic.
+input-output section.
+    file-control.
+        select FareTableFile assign to "FARETAB"
+            organization is line sequential
+            file status is FareTableFileStatus.
+
+data division.
+file section.
+fd FareTableFile.
+copy FareTableFileRecord.
+
+working-storage section.
+01 FareTableFileStatus pic xx.
+    88 FareTableFileOk value "00".
+
+01 filler pic 9 binary.
+    88 FareTableFileAtEnd value 1 when set to false is 0.
+
+01 filler pic 9 binary.
+    88 FareStartStationKnown value 1 when set to false is 0.
+01 filler pic 9 binary.
+    88 FareEndStationKnown value 1 when set to false is 0.
+
+linkage section.
+copy RouteTimeTable.
+copy FareTable.
+01 LoadStatusCode pic 99 value zero.
+    88 LoadedOk value 0.
+
+procedure division using RouteTimeTable, FareTable, LoadStatusCode.
+Main section.
+    move zero to LoadStatusCode
+    move zero to FareTable
+
+    *> no fares file today is not an error - it just means we have
+    *> nothing to quote, same as a missing bank-holiday or blackout
+    *> file elsewhere in this system
+    open input FareTableFile
+    if not FareTableFileOk
+        goback
+    end-if
+
+    perform ReadNextFareTableRecord
+
+    perform until FareTableFileAtEnd
+        perform StoreFare
+        perform ReadNextFareTableRecord
+    end-perform
+
+    close FareTableFile
+    goback.
+
+ReadNextFareTableRecord section.
+    read FareTableFile
+        at end set FareTableFileAtEnd to true
+    end-read
+    .
+
+StoreFare section.
+    set FareStartStationKnown to false
+    set StationIndex to 1
+    search StationNames
+        at end continue
+        when StationName(StationIndex) is equal to FTF-StartStationName
+            set FareStartIndex to StationIndex
+            set FareStartStationKnown to true
+    end-search
+
+    set FareEndStationKnown to false
+    set StationIndex to 1
+    search StationNames
+        at end continue
+        when StationName(StationIndex) is equal to FTF-EndStationName
+            set FareEndIndex to StationIndex
+            set FareEndStationKnown to true
+    end-search
+
+    if FareStartStationKnown and FareEndStationKnown
+        move FTF-StandardSingleFare to StandardSingleFare(FareStartIndex, FareEndIndex)
+        move FTF-StandardReturnFare to StandardReturnFare(FareStartIndex, FareEndIndex)
+        move FTF-FirstSingleFare to FirstSingleFare(FareStartIndex, FareEndIndex)
+        move FTF-FirstReturnFare to FirstReturnFare(FareStartIndex, FareEndIndex)
+        move FTF-StandardWeeklySeason to StandardWeeklySeason(FareStartIndex, FareEndIndex)
+        move FTF-StandardMonthlySeason to StandardMonthlySeason(FareStartIndex, FareEndIndex)
+        move FTF-StandardAnnualSeason to StandardAnnualSeason(FareStartIndex, FareEndIndex)
+        move FTF-FirstWeeklySeason to FirstWeeklySeason(FareStartIndex, FareEndIndex)
+        move FTF-FirstMonthlySeason to FirstMonthlySeason(FareStartIndex, FareEndIndex)
+        move FTF-FirstAnnualSeason to FirstAnnualSeason(FareStartIndex, FareEndIndex)
+    end-if
+    .
+
+end program LoadFareTable.
