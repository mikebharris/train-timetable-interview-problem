@@ -0,0 +1,12 @@
+*> JourneyResultRecord.cpy
+*> One answered enquiry off the back of the nightly batch run - the
+*> request that was asked, alongside what DurationOfJourneyStartingAt
+*> and FastestTrainBetween made of it.
+01 JourneyResultRecord.
+    02 JR-StartStationName pic x(20).
+    02 JR-EndStationName pic x(20).
+    02 JR-ArriveAtStationTime pic x(04).
+    02 JR-JourneyDuration pic 999.
+    02 JR-ArrivalDate pic 9(08).
+    02 JR-FastestTrainTime pic x(04).
+    02 JR-StatusCode pic 99.
