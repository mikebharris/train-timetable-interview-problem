@@ -0,0 +1,129 @@
+identification division.
+program-id. JourneyPlannerTest.
+
+environment division.
+configuration section.
+    repository.
+        function DurationOfJourneyStartingAt
+        function FormationForTrain
+        function all intrinsic.
+
+data division.
+working-storage section.
+
+    01 ExpectedResult pic 999 usage binary.
+    01 ReturnedResult pic 999 usage binary.
+    01 StringToTest   pic x(40).
+    01 JourneyStatusCode pic 99.
+    01 DepartureDate pic 9(08) value 20260808.
+    01 ArrivalDate pic 9(08).
+    01 ArrivalDayOffset pic 999 usage binary.
+    01 FormationFirstClassCoaches pic 99.
+    01 FormationStandardClassCoaches pic 99.
+    01 FormationCateringAvailable pic x.
+    01 TrainNumberToTest pic 9999.
+    copy RouteTimeTable replacing ==RouteTimeTable== by ==OvernightRoute==.
+    01 TimeTable.
+        02 StationCount pic 99 value 13.
+        02 TrainCount pic 99 value 4.
+        02 StationNames.
+            03 filler pic x(20) value "Penzance".
+            03 filler pic x value "Y".
+            03 filler pic x(20) value "St Erth".
+            03 filler pic x value "Y".
+            03 filler pic x(20) value "Camborne".
+            03 filler pic x value "Y".
+            03 filler pic x(20) value "Redruth".
+            03 filler pic x value "Y".
+            03 filler pic x(20) value "Truro".
+            03 filler pic x value "Y".
+            03 filler pic x(20) value "St Austell".
+            03 filler pic x value "Y".
+            03 filler pic x(20) value "Par".
+            03 filler pic x value "Y".
+            03 filler pic x(20) value "Bodmin Parkway".
+            03 filler pic x value "N".
+            03 filler pic x(20) value "Liskeard".
+            03 filler pic x value "Y".
+            03 filler pic x(20) value "Plymouth".
+            03 filler pic x value "Y".
+            03 filler pic x(20) value "Exeter St Davids".
+            03 filler pic x value "Y".
+            03 filler pic x(20) value "Reading".
+            03 filler pic x value "Y".
+            03 filler pic x(20) value "London Paddington".
+            03 filler pic x value "Y".
+        02 filler redefines StationNames.
+            03 StationEntry occurs 13 times.
+                04 StationName pic x(20).
+                04 StationAccessible pic x.
+        02 FirstTrainTimes pic x(52) value "0844085409070914092709440951100310161040113713161344".
+        02 FirstTrainPlatforms pic x(39) value spaces.
+        02 FirstTrainFormation pic x(07) value "080206Y".
+        02 SecondTrainTimes pic x(52) value "1000101010231030104311001108111911331157130214501521".
+        02 SecondTrainPlatforms pic x(39) value spaces.
+        02 SecondTrainFormation pic x(07) value "080206Y".
+        02 ThirdTrainTimes pic x(52) value "1047105711121119113211501157120812211252135715391602".
+        02 ThirdTrainPlatforms pic x(39) value spaces.
+        02 ThirdTrainFormation pic x(07) value "080206Y".
+        02 FourthTrainTimes pic x(52) value "1600161016231630164317001708171917331757195420102125".
+        02 FourthTrainPlatforms pic x(39) value spaces.
+        02 FourthTrainFormation pic x(07) value "080206Y".
+
+procedure division.
+
+ShouldReportDurationOfJourneyBetweenTwoStations.
+    move 150 to ExpectedResult
+    move DurationOfJourneyStartingAt(TimeTable, "0907", "Camborne", "Exeter St Davids", DepartureDate, ArrivalDate, JourneyStatusCode) to ReturnedResult
+    call "AssertEquals" using ReturnedResult, ExpectedResult, "Correctly reports duration of journey between two stations 150"
+    .
+
+ShouldReportDurationForFirstAvailableTrain.
+    move 159 to ExpectedResult
+    move DurationOfJourneyStartingAt(TimeTable, "1023", "Camborne", "Exeter St Davids", DepartureDate, ArrivalDate, JourneyStatusCode) to ReturnedResult
+    call "AssertEquals" using ReturnedResult, ExpectedResult, "Duration of journey with first available train is 159"
+    .
+
+ShouldReportDurationOfJourneyOnAFourthTrainOfTheDay.
+    move 474 to ExpectedResult
+    move DurationOfJourneyStartingAt(TimeTable, "1200", "Camborne", "Exeter St Davids", DepartureDate, ArrivalDate, JourneyStatusCode) to ReturnedResult
+    call "AssertEquals" using ReturnedResult, ExpectedResult, "Correctly reports duration of journey on a fourth train, beyond the original three"
+    .
+
+ShouldSetStatusCodeWhenStartStationNotKnown.
+    move 4 to ExpectedResult
+    move DurationOfJourneyStartingAt(TimeTable, "0907", "Bogus Halt", "Exeter St Davids", DepartureDate, ArrivalDate, JourneyStatusCode) to ReturnedResult
+    move JourneyStatusCode to ReturnedResult
+    call "AssertEquals" using ReturnedResult, ExpectedResult, "Sets a status code and refuses to guess a duration when the start station is not on the timetable"
+    .
+
+ShouldReportNextDayArrivalForAnOvernightService.
+    move 2 to StationCount of OvernightRoute
+    move 1 to TrainCount of OvernightRoute
+    move "Penzance" to StationName of OvernightRoute(1)
+    move "Night Halt" to StationName of OvernightRoute(2)
+    move 23 to TrainTimeHH of OvernightRoute(1, 1)
+    move 30 to TrainTimeMM of OvernightRoute(1, 1)
+    move 01 to TrainTimeHH of OvernightRoute(1, 2)
+    move 15 to TrainTimeMM of OvernightRoute(1, 2)
+
+    move 135 to ExpectedResult
+    move DurationOfJourneyStartingAt(OvernightRoute, "2300", "Penzance", "Night Halt", DepartureDate, ArrivalDate, JourneyStatusCode) to ReturnedResult
+    call "AssertEquals" using ReturnedResult, ExpectedResult, "Correctly reports duration of an overnight service crossing midnight 135"
+
+    compute ArrivalDayOffset = function integer-of-date(ArrivalDate) - function integer-of-date(DepartureDate)
+    move 1 to ExpectedResult
+    call "AssertEquals" using ArrivalDayOffset, ExpectedResult, "Correctly rolls the arrival date on to the day after an overnight service departs"
+    .
+
+ShouldReportFormationOfAKnownTrain.
+    move 8 to ExpectedResult
+    move 1 to TrainNumberToTest
+    move FormationForTrain(TimeTable, TrainNumberToTest, FormationFirstClassCoaches,
+        FormationStandardClassCoaches, FormationCateringAvailable, JourneyStatusCode) to ReturnedResult
+    call "AssertEquals" using ReturnedResult, ExpectedResult, "Correctly reports the number of coaches for a known train 8"
+    .
+
+    *> More tests here
+
+stop run.
