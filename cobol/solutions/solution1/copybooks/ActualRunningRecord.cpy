@@ -0,0 +1,10 @@
+*> ActualRunningRecord.cpy
+*> One recorded actual departure/arrival off the real running feed -
+*> a train number, the station it called at, and the time it actually
+*> called there, for comparison against the planned TrainTimeHH/MM
+*> held in RouteTimeTable.
+01 ActualRunningRecord.
+    02 AR-TrainNumber pic 9(04).
+    02 AR-StationName pic x(20).
+    02 AR-ActualTimeHH pic 99.
+    02 AR-ActualTimeMM pic 99.
